@@ -1,12 +1,12 @@
-       *================================================================*
-       *  Program : POLQ001                                             *
-       *  Purpose : Real-Time & Manual Policy Quoting & Issuance        *
-       *            - Instant premium calc + dynamic risk assessment     *
-       *            - Manual routing for complex cases                   *
-       *            - On-demand policy doc event                         *
-       *  Env     : CICS + DB2 + z/OS Connect (JSON over channels)      *
-       *  Notes   : Replace STUBS with site adapters (HTTP/MQ).         *
-       *================================================================*
+      *================================================================*
+      *  Program : POLQ001                                             *
+      *  Purpose : Real-Time & Manual Policy Quoting & Issuance        *
+      *            - Instant premium calc + dynamic risk assessment     *
+      *            - Manual routing for complex cases                   *
+      *            - On-demand policy doc event                         *
+      *  Env     : CICS + DB2 + z/OS Connect (JSON over channels)      *
+      *  Notes   : Replace STUBS with site adapters (HTTP/MQ).         *
+      *================================================================*
        IDENTIFICATION DIVISION.
        PROGRAM-ID. POLQ001.
        AUTHOR.     ENTERPRISE-INS-PLATFORM-TEAM.
@@ -21,9 +21,9 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
-       *------------------------*
-       *  CICS / DB2 Control    *
-       *------------------------*
+      *------------------------*
+      *  CICS / DB2 Control    *
+      *------------------------*
        01  WS-ABEND-CODE              PIC S9(09) COMP-4 VALUE 0.
        01  WS-RETCODE                 PIC S9(09) COMP-4 VALUE 0.
        01  WS-RESP                    PIC S9(09) COMP-4.
@@ -35,16 +35,29 @@
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
-       *------------------------*
-       *  Timings (SLA)         *
-       *------------------------*
+      *------------------------*
+      *  Timings (SLA)         *
+      *------------------------*
        01  WS-START-TIME-STAMP        PIC S9(15) COMP-3.
        01  WS-END-TIME-STAMP          PIC S9(15) COMP-3.
        01  WS-ELAPSED-MS              PIC S9(9)  COMP-3.
-
-       *------------------------*
-       *  JSON Buffers          *
-       *------------------------*
+       01  WS-SLA-BREACHED            PIC X(1) VALUE 'N'.
+           88  SLA-WAS-BREACHED                 VALUE 'Y'.
+       01  WS-AUDIT-EVENT-TYPE        PIC X(20) VALUE SPACES.
+
+      *------------------------*
+      *  Third-Party Enrichment Retry  *
+      *------------------------*
+       78  MAX-ENRICH-ATTEMPTS        VALUE 3.
+       78  ENRICH-BACKOFF-UNIT-MS     VALUE 250.
+       01  WS-ENRICH-ATTEMPT-COUNT    PIC 9(1) COMP VALUE 0.
+       01  WS-ENRICH-BACKOFF-MS       PIC S9(7) COMP VALUE 0.
+       01  WS-ENRICHMENT-DEGRADED     PIC X(1) VALUE 'N'.
+           88  ENRICHMENT-WAS-DEGRADED          VALUE 'Y'.
+
+      *------------------------*
+      *  JSON Buffers          *
+      *------------------------*
        01  WS-REQUEST-LEN             PIC S9(9) COMP-4 VALUE 0.
        01  WS-RESPONSE-LEN            PIC S9(9) COMP-4 VALUE 0.
        01  WS-AUDIT-LEN               PIC S9(9) COMP-4 VALUE 0.
@@ -53,15 +66,15 @@
        01  WS-RESPONSE-JSON           PIC X(65535).
        01  WS-AUDIT-JSON              PIC X(16384).
 
-       *------------------------*
-       *  Parsed Request Model  *
-       *  (Map to API contract) *
-       *------------------------*
+      *------------------------*
+      *  Parsed Request Model  *
+      *  (Map to API contract) *
+      *------------------------*
        01  REQ.
            05 REQ-CORRELATION-ID      PIC X(36).
            05 REQ-CHANNEL             PIC X(10).
            05 REQ-MODE                PIC X(10).  *> REALTIME | MANUAL
-           05 REQ-PRODUCT             PIC X(10).  *> LIFE | HEALTH | PROPERTY
+           05 REQ-PRODUCT             PIC X(10).  *> LIFE|HEALTH|PROP|AUTO
 
            05 REQ-APPLICANT.
               10 REQ-NAME             PIC X(60).
@@ -79,14 +92,21 @@
               10 REQ-PROPERTY-ZIP     PIC X(10).
               10 REQ-PROPERTY-YEAR    PIC 9(4).
 
+      *        AUTO product only
+              10 REQ-VIN              PIC X(17).
+              10 REQ-VEHICLE-YEAR     PIC 9(4).
+              10 REQ-VEHICLE-MAKE     PIC X(20).
+              10 REQ-VEHICLE-MODEL    PIC X(20).
+              10 REQ-DRIVING-SCORE    PIC 9(3).
+
            05 REQ-COVERAGE.
               10 REQ-COV-LIMIT        PIC 9(9)V99.
               10 REQ-COV-TERM-MONTHS  PIC 9(4).
               10 REQ-DEDUCTIBLE       PIC 9(7)V99.
 
-       *------------------------*
-       *  Derived / External    *
-       *------------------------*
+      *------------------------*
+      *  Derived / External    *
+      *------------------------*
        01  EXT-DATA.
            05 EXT-CREDIT-RISK         PIC 9(3).
            05 EXT-HEALTH-RISK         PIC 9(3).
@@ -94,9 +114,9 @@
            05 EXT-HAZARD-SCORE        PIC 9(3).
            05 EXT-FRAUD-SCORE         PIC 9(3).
 
-       *------------------------*
-       *  Decision & Pricing    *
-       *------------------------*
+      *------------------------*
+      *  Decision & Pricing    *
+      *------------------------*
        01  DECISION-BLK.
            05 UW-NEEDED               PIC X(1) VALUE 'N'.
            05 UW-REASON-CODE          PIC X(10).
@@ -107,35 +127,59 @@
            05 TAX-AMT                 PIC 9(7)V99.
            05 FEES-AMT                PIC 9(7)V99.
 
-       *------------------------*
-       *  DB2 Host Vars         *
-       *------------------------*
+      *------------------------*
+      *  DB2 Host Vars         *
+      *------------------------*
        01  HV-PRODUCT-CODE            PIC X(10).
        01  HV-RATE-TABLE-ID           PIC X(10).
        01  HV-STATE                   PIC X(2).
        01  HV-BASE-RATE               PIC 9(7)V999.
        01  HV-HAZARD-FACTOR           PIC 9(3)V99.
        01  HV-AGE-FACTOR              PIC 9(3)V99.
+       01  HV-VEHICLE-FACTOR          PIC 9(3)V99.
 
-       * Sequence / IDs
+      * Sequence / IDs
        01  HV-QUOTE-ID                PIC X(18).
        01  HV-POLICY-NUM              PIC X(20).
 
-       *------------------------*
-       *  Constants / Limits    *
-       *------------------------*
+      *------------------------*
+      *  UW Decision Callback  *
+      *  (resume a pending quote)                      *
+      *------------------------*
+       01  UW-DECISION-REQ.
+           05 UWD-QUOTE-ID            PIC X(18).
+           05 UWD-DECISION            PIC X(8).   *> APPROVED | DECLINED
+           05 UWD-REASON-CODE         PIC X(10).
+
+       01  HV-Q-CORRELATION-ID       PIC X(36).
+       01  HV-Q-PRODUCT              PIC X(10).
+       01  HV-Q-STATE                PIC X(2).
+       01  HV-Q-CHANNEL              PIC X(10).
+       01  HV-Q-CUST-NAME            PIC X(60).
+       01  HV-Q-COV-LIMIT            PIC 9(9)V99.
+       01  HV-Q-COV-TERM-MONTHS      PIC 9(4).
+       01  HV-Q-DEDUCTIBLE           PIC 9(7)V99.
+       01  HV-Q-MONTHLY-PREM         PIC 9(9)V99.
+       01  HV-Q-ANNUAL-PREM          PIC 9(9)V99.
+       01  HV-Q-TAX-AMT              PIC 9(7)V99.
+       01  HV-Q-FEES-AMT             PIC 9(7)V99.
+
+      *------------------------*
+      *  Constants / Limits    *
+      *------------------------*
        78  MANUAL-CREDIT-THRESHOLD    VALUE 580.
        78  MANUAL-FRAUD-THRESHOLD     VALUE 700.
+       78  MANUAL-DRIVING-THRESHOLD   VALUE 650.
        78  MAX-RESPONSE-MS            VALUE 900.  *> target < 1s
 
-       *------------------------*
-       *  JSON PARSE/GEN STATE  *
-       *------------------------*
+      *------------------------*
+      *  JSON PARSE/GEN STATE  *
+      *------------------------*
        01  JSON-STATUS                PIC S9(9) COMP-4 VALUE 0.
 
-       *------------------------*
-       *  MQ/Kafka Event Payload *
-       *------------------------*
+      *------------------------*
+      *  MQ/Kafka Event Payload *
+      *------------------------*
        01  DOC-EVENT.
            05 DE-CORRELATION-ID       PIC X(36).
            05 DE-POLICY-NUMBER        PIC X(20).
@@ -180,6 +224,7 @@
               PERFORM PERSIST-QUOTE-PENDING-UW
               PERFORM BUILD-PENDING-UW-RESPONSE
            ELSE
+              MOVE SPACES TO QUOTE-ID
               PERFORM ISSUE-POLICY
               PERFORM ENQUEUE-DOC-GEN
               PERFORM BUILD-ISSUED-RESPONSE
@@ -189,15 +234,15 @@
            PERFORM SEND-RESPONSE
            GOBACK.
 
-       *------------------------*
-       *  INIT / TIMING         *
-       *------------------------*
+      *------------------------*
+      *  INIT / TIMING         *
+      *------------------------*
        INIT-TIMING.
            EXEC CICS ASKTIME ABSTIME(WS-START-TIME-STAMP) END-EXEC.
 
-       *------------------------*
-       *  RECEIVE REQUEST       *
-       *------------------------*
+      *------------------------*
+      *  RECEIVE REQUEST       *
+      *------------------------*
        RECEIVE-REQUEST.
            EXEC CICS
                 GET CONTAINER(WS-REQ-CONT)
@@ -214,9 +259,9 @@
            END-IF
            .
 
-       *------------------------*
-       *  PARSE JSON (IBM Ent COBOL) *
-       *------------------------*
+      *------------------------*
+      *  PARSE JSON (IBM Ent COBOL) *
+      *------------------------*
        PARSE-REQUEST.
            JSON PARSE WS-REQUEST-JSON
                 INTO REQ
@@ -231,39 +276,77 @@
            END-IF
            .
 
-       *------------------------*
-       *  VALIDATIONS           *
-       *------------------------*
+      *------------------------*
+      *  VALIDATIONS           *
+      *------------------------*
        VALIDATE-REQUEST.
            IF REQ-CORRELATION-ID = SPACES OR
               REQ-PRODUCT NOT = 'LIFE' AND
               REQ-PRODUCT NOT = 'HEALTH' AND
-              REQ-PRODUCT NOT = 'PROPERTY'
+              REQ-PRODUCT NOT = 'PROPERTY' AND
+              REQ-PRODUCT NOT = 'AUTO'
                 RAISE EXCEPTION
            END-IF
 
            IF REQ-MODE NOT = 'REALTIME' AND REQ-MODE NOT = 'MANUAL'
                 RAISE EXCEPTION
            END-IF
+
+           IF REQ-PRODUCT = 'AUTO' AND REQ-VIN = SPACES
+                RAISE EXCEPTION
+           END-IF
            .
 
-       *------------------------*
-       *  THIRD-PARTY ENRICH    *
-       *  (STUB: replace with HTTP or MQ adapters)                     *
-       *------------------------*
+      *------------------------*
+      *  THIRD-PARTY ENRICH    *
+      *  (STUB: replace with HTTP or MQ adapters)                     *
+      *  Retries EXTF01 up to MAX-ENRICH-ATTEMPTS times, with a        *
+      *  growing delay between attempts, before falling back to       *
+      *  conservative scores. WS-ENRICHMENT-DEGRADED is set whenever   *
+      *  the fallback is used, so a quote priced on stale/default      *
+      *  scores can still be told apart from a fully-scored one.       *
+      *------------------------*
        ENRICH-WITH-THIRD-PARTY.
-           CALL 'EXTF01' USING REQ REQ-RISK-INPUTS EXT-DATA
-                RETURNING WS-RETCODE.
+           MOVE 0   TO WS-ENRICH-ATTEMPT-COUNT
+           MOVE 'N' TO WS-ENRICHMENT-DEGRADED
+           MOVE 1   TO WS-RETCODE
+           PERFORM CALL-THIRD-PARTY-ENRICHMENT
+               UNTIL WS-RETCODE = 0
+                  OR WS-ENRICH-ATTEMPT-COUNT >= MAX-ENRICH-ATTEMPTS
            IF WS-RETCODE NOT = 0
               MOVE 650 TO EXT-FRAUD-SCORE       *> fallback conservative
               MOVE 200 TO EXT-HAZARD-SCORE
+              MOVE 'Y' TO WS-ENRICHMENT-DEGRADED
+           END-IF
+           .
+
+      *------------------------*
+      *  ENRICH - ONE ATTEMPT  *
+      *------------------------*
+       CALL-THIRD-PARTY-ENRICHMENT.
+           IF WS-ENRICH-ATTEMPT-COUNT > 0
+              PERFORM BACKOFF-BEFORE-ENRICH-RETRY
            END-IF
+           ADD 1 TO WS-ENRICH-ATTEMPT-COUNT
+           CALL 'EXTF01' USING REQ REQ-RISK-INPUTS EXT-DATA
+                RETURNING WS-RETCODE
+           .
+
+      *------------------------*
+      *  ENRICH - BACKOFF      *
+      *------------------------*
+       BACKOFF-BEFORE-ENRICH-RETRY.
+           COMPUTE WS-ENRICH-BACKOFF-MS =
+                   WS-ENRICH-ATTEMPT-COUNT * ENRICH-BACKOFF-UNIT-MS
+           EXEC CICS
+                DELAY FOR MILLISECONDS(WS-ENRICH-BACKOFF-MS)
+           END-EXEC
            .
 
-       *------------------------*
-       *  RISK ASSESSMENT       *
-       *  (Rules: manual when high risk/complex)                       *
-       *------------------------*
+      *------------------------*
+      *  RISK ASSESSMENT       *
+      *  (Rules: manual when high risk/complex)                       *
+      *------------------------*
        RISK-ASSESSMENT.
            CALL 'SCOR01' USING REQ EXT-DATA DECISION-BLK
                 RETURNING WS-RETCODE.
@@ -274,12 +357,18 @@
                  MOVE 'Y' TO UW-NEEDED
                  MOVE 'RISK' TO UW-REASON-CODE
               END-IF
+              IF REQ-PRODUCT = 'AUTO'
+                    AND REQ-RISK-INPUTS::REQ-DRIVING-SCORE
+                        > MANUAL-DRIVING-THRESHOLD
+                 MOVE 'Y' TO UW-NEEDED
+                 MOVE 'DRIVING' TO UW-REASON-CODE
+              END-IF
            END-IF
            .
 
-       *------------------------*
-       *  RATE RETRIEVAL (DB2)  *
-       *------------------------*
+      *------------------------*
+      *  RATE RETRIEVAL (DB2)  *
+      *------------------------*
        RETRIEVE-RATES.
            MOVE REQ-PRODUCT TO HV-PRODUCT-CODE.
            MOVE REQ-APPLICANT::REQ-STATE TO HV-STATE.
@@ -313,23 +402,62 @@
               PERFORM SEND-RESPONSE
               GOBACK
            END-IF
+
+           IF REQ-PRODUCT = 'AUTO'
+              PERFORM RETRIEVE-AUTO-VEHICLE-RATES
+           ELSE
+              MOVE ZERO TO HV-VEHICLE-FACTOR
+           END-IF
            .
 
-       *------------------------*
-       *  PREMIUM CALC          *
-       *------------------------*
+      *------------------------*
+      *  AUTO VEHICLE RATING (DB2) *
+      *  REQ-VIN is presence-checked in VALIDATE-REQUEST but is  *
+      *  not part of the rating key -- AUTO_RATING_CONFIG rates  *
+      *  by state/year/make/model only.                          *
+      *------------------------*
+       RETRIEVE-AUTO-VEHICLE-RATES.
+           EXEC SQL
+             SELECT VEHICLE_FACTOR
+               INTO :HV-VEHICLE-FACTOR
+               FROM AUTO_RATING_CONFIG
+              WHERE STATE        = :HV-STATE
+                AND VEHICLE_YEAR = :REQ-RISK-INPUTS::REQ-VEHICLE-YEAR
+                AND VEHICLE_MAKE = :REQ-RISK-INPUTS::REQ-VEHICLE-MAKE
+                AND VEHICLE_MODEL = :REQ-RISK-INPUTS::REQ-VEHICLE-MODEL
+           END-EXEC
+           IF SQLCODE NOT = 0
+              MOVE 1 TO WS-ABEND-CODE
+              PERFORM BUILD-ERROR-RESPONSE
+              PERFORM SEND-RESPONSE
+              GOBACK
+           END-IF
+           .
+
+      *------------------------*
+      *  PREMIUM CALC          *
+      *------------------------*
        CALCULATE-PREMIUM.
            CALL 'RATE01'
                 USING REQ EXT-DATA
                       HV-BASE-RATE HV-HAZARD-FACTOR HV-AGE-FACTOR
+                      HV-VEHICLE-FACTOR
                       DECISION-BLK
                 RETURNING WS-RETCODE.
            IF WS-RETCODE NOT = 0
-              * Fallback: base * hazard * age + fees/taxes
-              COMPUTE PREMIUM-ANNUAL ROUNDED =
-                      HV-BASE-RATE
-                    * (1 + (HV-HAZARD-FACTOR / 100))
-                    * (1 + (HV-AGE-FACTOR / 100)).
+              * Fallback: base * hazard * age * vehicle + fees/taxes
+              IF REQ-PRODUCT = 'AUTO'
+                 COMPUTE PREMIUM-ANNUAL ROUNDED =
+                         HV-BASE-RATE
+                       * (1 + (HV-HAZARD-FACTOR / 100))
+                       * (1 + (HV-AGE-FACTOR / 100))
+                       * (1 + (HV-VEHICLE-FACTOR / 100))
+              ELSE
+                 COMPUTE PREMIUM-ANNUAL ROUNDED =
+                         HV-BASE-RATE
+                       * (1 + (HV-HAZARD-FACTOR / 100))
+                       * (1 + (HV-AGE-FACTOR / 100))
+              END-IF
               COMPUTE FEES-AMT = 25.00
               COMPUTE TAX-AMT  = PREMIUM-ANNUAL * 0.015
               COMPUTE PREMIUM-MONTHLY ROUNDED =
@@ -343,9 +471,9 @@
            END-IF
            .
 
-       *------------------------*
-       *  PERSIST QUOTE (Pending UW)
-       *------------------------*
+      *------------------------*
+      *  PERSIST QUOTE (Pending UW)
+      *------------------------*
        PERSIST-QUOTE-PENDING-UW.
            EXEC SQL
              SELECT NEXT VALUE FOR QUOTE_SEQ INTO :HV-QUOTE-ID FROM SYSIBM.SYSDUMMY1
@@ -354,19 +482,23 @@
 
            EXEC SQL
              INSERT INTO QUOTES
-                (QUOTE_ID, CORRELATION_ID, PRODUCT, STATE, MONTHLY_PREM,
-                 ANNUAL_PREM, TAX_AMT, FEES_AMT, UW_NEEDED, UW_REASON,
-                 CREATED_TS)
+                (QUOTE_ID, CORRELATION_ID, PRODUCT, STATE, CHANNEL,
+                 CUST_NAME, COV_LIMIT, TERM_MONTHS, DEDUCTIBLE,
+                 MONTHLY_PREM, ANNUAL_PREM, TAX_AMT, FEES_AMT,
+                 UW_NEEDED, UW_REASON, STATUS, CREATED_TS)
              VALUES
                 (:HV-QUOTE-ID, :REQ-CORRELATION-ID, :REQ-PRODUCT, :HV-STATE,
+                 :REQ-CHANNEL, :REQ-APPLICANT::REQ-NAME,
+                 :REQ-COVERAGE::REQ-COV-LIMIT, :REQ-COVERAGE::REQ-COV-TERM-MONTHS,
+                 :REQ-COVERAGE::REQ-DEDUCTIBLE,
                  :PREMIUM-MONTHLY, :PREMIUM-ANNUAL, :TAX-AMT, :FEES-AMT,
-                 'Y', :UW-REASON-CODE, CURRENT TIMESTAMP)
+                 'Y', :UW-REASON-CODE, 'PENDING_UNDERWRITING', CURRENT TIMESTAMP)
            END-EXEC
            .
 
-       *------------------------*
-       *  ISSUE POLICY (Auto)   *
-       *------------------------*
+      *------------------------*
+      *  ISSUE POLICY (Auto)   *
+      *------------------------*
        ISSUE-POLICY.
            EXEC SQL
              SELECT NEXT VALUE FOR POLICY_SEQ INTO :HV-POLICY-NUM
@@ -376,20 +508,26 @@
 
            EXEC SQL
              INSERT INTO POLICIES
-               (POLICY_NUM, PRODUCT, STATE, CUST_NAME, COV_LIMIT,
+               (POLICY_NUM, QUOTE_ID, PRODUCT, STATE, CUST_NAME, COV_LIMIT,
                 TERM_MONTHS, DEDUCTIBLE, PREMIUM_MONTHLY, PREMIUM_ANNUAL,
                 TAX_AMT, FEES_AMT, STATUS, CREATED_TS)
              VALUES
-               (:HV-POLICY-NUM, :REQ-PRODUCT, :HV-STATE, :REQ-APPLICANT::REQ-NAME,
+               (:HV-POLICY-NUM, :QUOTE-ID, :REQ-PRODUCT, :HV-STATE,
+                :REQ-APPLICANT::REQ-NAME,
                 :REQ-COVERAGE::REQ-COV-LIMIT, :REQ-COVERAGE::REQ-COV-TERM-MONTHS,
                 :REQ-COVERAGE::REQ-DEDUCTIBLE, :PREMIUM-MONTHLY, :PREMIUM-ANNUAL,
                 :TAX-AMT, :FEES-AMT, 'ACTIVE', CURRENT TIMESTAMP)
            END-EXEC
            .
-
-       *------------------------*
-       *  DOCUMENT GEN EVENT    *
-       *------------------------*
+           *> QUOTE_ID is blank for policies issued straight through on the
+           *> real-time auto-approve path (no QUOTES row was ever written);
+           *> it is populated when ISSUE-POLICY is reached via
+           *> RESUME-APPROVED-QUOTE so reconciliation can match the two
+           *> tables by QUOTE_ID.
+
+      *------------------------*
+      *  DOCUMENT GEN EVENT    *
+      *------------------------*
        ENQUEUE-DOC-GEN.
            MOVE REQ-CORRELATION-ID TO DE-CORRELATION-ID
            MOVE POLICY-NUMBER       TO DE-POLICY-NUMBER
@@ -400,9 +538,9 @@
            *> EVTQ01: Site adapter — MQPUT to topic/queue used by doc service.
            .
 
-       *------------------------*
-       *  BUILD RESPONSES       *
-       *------------------------*
+      *------------------------*
+      *  BUILD RESPONSES       *
+      *------------------------*
        BUILD-PENDING-UW-RESPONSE.
            PERFORM STOP-TIMER
            STRING
@@ -415,6 +553,7 @@
                           ',"annual":', FUNCTION TRIM(FUNCTION NUMVAL-C(PREMIUM-ANNUAL)),
                           ',"fees":',   FUNCTION TRIM(FUNCTION NUMVAL-C(FEES-AMT)),
                           ',"tax":',    FUNCTION TRIM(FUNCTION NUMVAL-C(TAX-AMT)), '},'
+             '"enrichmentDegraded":"', WS-ENRICHMENT-DEGRADED, '",'
              '"slaMs":', FUNCTION TRIM(FUNCTION NUMVAL-C(WS-ELAPSED-MS))
              '}'
              DELIMITED BY SIZE INTO WS-RESPONSE-JSON
@@ -433,6 +572,7 @@
                           ',"annual":', FUNCTION TRIM(FUNCTION NUMVAL-C(PREMIUM-ANNUAL)),
                           ',"fees":',   FUNCTION TRIM(FUNCTION NUMVAL-C(FEES-AMT)),
                           ',"tax":',    FUNCTION TRIM(FUNCTION NUMVAL-C(TAX-AMT)), '},'
+             '"enrichmentDegraded":"', WS-ENRICHMENT-DEGRADED, '",'
              '"slaMs":', FUNCTION TRIM(FUNCTION NUMVAL-C(WS-ELAPSED-MS))
              '}'
              DELIMITED BY SIZE INTO WS-RESPONSE-JSON
@@ -453,9 +593,9 @@
            COMPUTE WS-RESPONSE-LEN = FUNCTION LENGTH(WS-RESPONSE-JSON)
            .
 
-       *------------------------*
-       *  AUDIT / COMPLIANCE    *
-       *------------------------*
+      *------------------------*
+      *  AUDIT / COMPLIANCE    *
+      *------------------------*
        EMIT-AUDIT.
            STRING
              '{'
@@ -464,19 +604,26 @@
              '"mode":"', REQ-MODE, '",'
              '"uwNeeded":"', UW-NEEDED, '",'
              '"reason":"', UW-REASON-CODE, '",'
-             '"elapsedMs":', FUNCTION TRIM(FUNCTION NUMVAL-C(WS-ELAPSED-MS)),
+             '"elapsedMs":', FUNCTION TRIM(FUNCTION NUMVAL-C(WS-ELAPSED-MS)), ','
+             '"slaBreached":"', WS-SLA-BREACHED, '",'
+             '"enrichmentDegraded":"', WS-ENRICHMENT-DEGRADED, '",'
+             '"eventType":"', WS-AUDIT-EVENT-TYPE, '"'
              '}'
              DELIMITED BY SIZE INTO WS-AUDIT-JSON
            END-STRING
            MOVE FUNCTION LENGTH(WS-AUDIT-JSON) TO WS-AUDIT-LEN
 
-           CALL 'AUDL01' USING WS-AUDIT-JSON WS-AUDIT-LEN RETURNING WS-RETCODE.
+           CALL 'AUDL01' USING WS-AUDIT-EVENT-TYPE
+                               WS-AUDIT-JSON WS-AUDIT-LEN
+                RETURNING WS-RETCODE.
            *> AUDL01: Site adapter — write to immutable audit store (e.g., Kafka topic + WORM).
+           *> WS-AUDIT-EVENT-TYPE lets the adapter route SLA_BREACH events
+           *> to the on-call alert feed separately from routine audit traffic.
            .
 
-       *------------------------*
-       *  SEND RESPONSE         *
-       *------------------------*
+      *------------------------*
+      *  SEND RESPONSE         *
+      *------------------------*
        SEND-RESPONSE.
            EXEC CICS
                 PUT CONTAINER(WS-RSP-CONT)
@@ -487,13 +634,199 @@
            END-EXEC
            .
 
-       *------------------------*
-       *  TIMING UTIL           *
-       *------------------------*
+      *------------------------*
+      *  TIMING UTIL           *
+      *------------------------*
        STOP-TIMER.
            EXEC CICS ASKTIME ABSTIME(WS-END-TIME-STAMP) END-EXEC
            COMPUTE WS-ELAPSED-MS =
                 (WS-END-TIME-STAMP - WS-START-TIME-STAMP) / 1000.
+           PERFORM CHECK-SLA-BREACH
+           .
+
+      *------------------------*
+      *  SLA MONITORING        *
+      *------------------------*
+       CHECK-SLA-BREACH.
+           IF WS-ELAPSED-MS > MAX-RESPONSE-MS
+              MOVE 'Y' TO WS-SLA-BREACHED
+              MOVE 'SLA_BREACH' TO WS-AUDIT-EVENT-TYPE
+           ELSE
+              MOVE 'N' TO WS-SLA-BREACHED
+              MOVE 'QUOTE_COMPLETED' TO WS-AUDIT-EVENT-TYPE
+           END-IF
+           .
+
+      *------------------------*
+      *  UW DECISION CALLBACK  *
+      *  (resume a pending quote after manual underwriting) *
+      *------------------------*
+       UWDECISION-ENTRY.
+       ENTRY 'UWDECISION'.
+           EXEC CICS
+                ASSIGN CHANNEL(WS-CHANNEL)
+           END-EXEC
+
+           PERFORM INIT-TIMING
+           PERFORM RECEIVE-UW-DECISION
+           PERFORM PARSE-UW-DECISION
+              ON EXCEPTION
+                 PERFORM BUILD-ERROR-RESPONSE
+                 PERFORM SEND-RESPONSE
+                 GOBACK
+           END-PERFORM
+
+           PERFORM RETRIEVE-PENDING-QUOTE
+
+           IF UWD-DECISION = 'APPROVED'
+              PERFORM RESUME-APPROVED-QUOTE
+           ELSE
+              PERFORM RESUME-DECLINED-QUOTE
+           END-IF
+
+           PERFORM EMIT-AUDIT
+           PERFORM SEND-RESPONSE
+           GOBACK.
+
+      *------------------------*
+      *  RECEIVE UW DECISION   *
+      *------------------------*
+       RECEIVE-UW-DECISION.
+           EXEC CICS
+                GET CONTAINER(WS-REQ-CONT)
+                    CHANNEL(WS-CHANNEL)
+                    INTO(WS-REQUEST-JSON)
+                    FLENGTH(WS-REQUEST-LEN)
+                    RESP(WS-RESP) RESP2(WS-RESP2)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              MOVE 'Unable to read request' TO WS-RESPONSE-JSON
+              MOVE FUNCTION LENGTH(WS-RESPONSE-JSON) TO WS-RESPONSE-LEN
+              PERFORM SEND-RESPONSE
+              GOBACK
+           END-IF
+           .
+
+      *------------------------*
+      *  PARSE UW DECISION     *
+      *------------------------*
+       PARSE-UW-DECISION.
+           JSON PARSE WS-REQUEST-JSON
+                INTO UW-DECISION-REQ
+                WITH DETAIL
+                ON EXCEPTION
+                   MOVE 1 TO JSON-STATUS
+                NOT ON EXCEPTION
+                   MOVE 0 TO JSON-STATUS
+           END-JSON
+           IF JSON-STATUS NOT = 0
+              RAISE EXCEPTION
+           END-IF
+
+           IF UWD-QUOTE-ID = SPACES OR
+              (UWD-DECISION NOT = 'APPROVED' AND
+               UWD-DECISION NOT = 'DECLINED')
+                RAISE EXCEPTION
+           END-IF
+           .
+
+      *------------------------*
+      *  RETRIEVE PENDING QUOTE (DB2) *
+      *------------------------*
+       RETRIEVE-PENDING-QUOTE.
+           MOVE UWD-QUOTE-ID TO HV-QUOTE-ID
+
+           EXEC SQL
+             SELECT CORRELATION_ID, PRODUCT, STATE, CHANNEL, CUST_NAME,
+                    COV_LIMIT, TERM_MONTHS, DEDUCTIBLE,
+                    MONTHLY_PREM, ANNUAL_PREM, TAX_AMT, FEES_AMT
+               INTO :HV-Q-CORRELATION-ID, :HV-Q-PRODUCT, :HV-Q-STATE,
+                    :HV-Q-CHANNEL, :HV-Q-CUST-NAME,
+                    :HV-Q-COV-LIMIT, :HV-Q-COV-TERM-MONTHS,
+                    :HV-Q-DEDUCTIBLE, :HV-Q-MONTHLY-PREM,
+                    :HV-Q-ANNUAL-PREM, :HV-Q-TAX-AMT, :HV-Q-FEES-AMT
+               FROM QUOTES
+              WHERE QUOTE_ID = :HV-QUOTE-ID
+                AND STATUS = 'PENDING_UNDERWRITING'
+           END-EXEC
+           IF SQLCODE NOT = 0
+              MOVE 1 TO WS-ABEND-CODE
+              PERFORM BUILD-ERROR-RESPONSE
+              PERFORM SEND-RESPONSE
+              GOBACK
+           END-IF
+           .
+
+      *------------------------*
+      *  RESUME - APPROVED     *
+      *------------------------*
+       RESUME-APPROVED-QUOTE.
+           MOVE HV-Q-CORRELATION-ID   TO REQ-CORRELATION-ID
+           MOVE HV-Q-PRODUCT          TO REQ-PRODUCT
+           MOVE 'MANUAL'              TO REQ-MODE
+           MOVE HV-Q-CHANNEL          TO REQ-CHANNEL
+           MOVE HV-Q-STATE            TO HV-STATE
+           MOVE HV-Q-CUST-NAME       TO REQ-APPLICANT::REQ-NAME
+           MOVE HV-Q-COV-LIMIT       TO REQ-COVERAGE::REQ-COV-LIMIT
+           MOVE HV-Q-COV-TERM-MONTHS TO REQ-COVERAGE::REQ-COV-TERM-MONTHS
+           MOVE HV-Q-DEDUCTIBLE      TO REQ-COVERAGE::REQ-DEDUCTIBLE
+           MOVE HV-Q-MONTHLY-PREM     TO PREMIUM-MONTHLY
+           MOVE HV-Q-ANNUAL-PREM      TO PREMIUM-ANNUAL
+           MOVE HV-Q-TAX-AMT          TO TAX-AMT
+           MOVE HV-Q-FEES-AMT         TO FEES-AMT
+           MOVE UWD-QUOTE-ID          TO QUOTE-ID
+           MOVE 'N'                   TO UW-NEEDED
+           MOVE SPACES                TO UW-REASON-CODE
+
+           PERFORM ISSUE-POLICY
+           PERFORM ENQUEUE-DOC-GEN
+
+           EXEC SQL
+             UPDATE QUOTES
+                SET STATUS = 'ISSUED'
+              WHERE QUOTE_ID = :HV-QUOTE-ID
+           END-EXEC
+
+           PERFORM BUILD-ISSUED-RESPONSE
+           .
+
+      *------------------------*
+      *  RESUME - DECLINED     *
+      *------------------------*
+       RESUME-DECLINED-QUOTE.
+           MOVE HV-Q-CORRELATION-ID TO REQ-CORRELATION-ID
+           MOVE HV-Q-PRODUCT        TO REQ-PRODUCT
+           MOVE 'MANUAL'            TO REQ-MODE
+           MOVE 'Y'                 TO UW-NEEDED
+           MOVE UWD-REASON-CODE     TO UW-REASON-CODE
+           MOVE UWD-QUOTE-ID        TO QUOTE-ID
+
+           EXEC SQL
+             UPDATE QUOTES
+                SET STATUS = 'DECLINED', UW_REASON = :UWD-REASON-CODE
+              WHERE QUOTE_ID = :HV-QUOTE-ID
+           END-EXEC
+
+           PERFORM BUILD-DECLINED-RESPONSE
+           .
+
+      *------------------------*
+      *  BUILD DECLINED RESPONSE *
+      *------------------------*
+       BUILD-DECLINED-RESPONSE.
+           PERFORM STOP-TIMER
+           STRING
+             '{'
+             '"correlationId":"', REQ-CORRELATION-ID, '",'
+             '"status":"DECLINED",'
+             '"quoteId":"', QUOTE-ID, '",'
+             '"reasonCode":"', UW-REASON-CODE, '",'
+             '"enrichmentDegraded":"', WS-ENRICHMENT-DEGRADED, '",'
+             '"slaMs":', FUNCTION TRIM(FUNCTION NUMVAL-C(WS-ELAPSED-MS))
+             '}'
+             DELIMITED BY SIZE INTO WS-RESPONSE-JSON
+           END-STRING
+           COMPUTE WS-RESPONSE-LEN = FUNCTION LENGTH(WS-RESPONSE-JSON)
            .
 
        END PROGRAM POLQ001.
