@@ -0,0 +1,293 @@
+      *================================================================*
+      *  Program : POLR001                                             *
+      *  Purpose : Daily Underwriting Backlog Reconciliation (Batch)    *
+      *            - Cross-checks QUOTES against POLICIES              *
+      *            - Lists PENDING_UNDERWRITING quotes older than the   *
+      *              configured SLA window with no issued policy       *
+      *  Env     : Batch + DB2                                          *
+      *  Notes   : Run daily after POLQ001's on-line window closes.     *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POLR001.
+       AUTHOR.     ENTERPRISE-INS-PLATFORM-TEAM.
+       INSTALLATION. US-INSURANCE-PLATFORM.
+       DATE-WRITTEN. 2026-08-08.
+       SECURITY.   BATCH JOB; SCHEDULED UNDER THE PLATFORM BATCH ID.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z15 WITH-DEBUGGING-MODE.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UW-BACKLOG-REPORT ASSIGN TO 'RPTUWBL.PRT'
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *------------------------*
+      *  UW-BACKLOG-REPORT - PRINTED DAILY RECONCILIATION REPORT
+      *------------------------*
+       FD  UW-BACKLOG-REPORT
+           RECORDING MODE IS F.
+       01  RPT-RECORD                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+      *------------------------*
+      *  DB2 Control           *
+      *------------------------*
+       01  WS-RETCODE                 PIC S9(09) COMP-4 VALUE 0.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      *------------------------*
+      *  SLA WINDOW CONFIG     *
+      *------------------------*
+       78  UW-SLA-HOURS               VALUE 24.
+
+      *------------------------*
+      *  CURSOR HOST VARIABLES *
+      *------------------------*
+       01  HV-QUOTE-ID                PIC X(18).
+       01  HV-CORRELATION-ID          PIC X(40).
+       01  HV-PRODUCT                 PIC X(10).
+       01  HV-STATE                   PIC X(2).
+       01  HV-CUST-NAME               PIC X(60).
+       01  HV-CREATED-TS              PIC X(26).
+       01  HV-AGE-HOURS               PIC S9(9) COMP-3.
+       01  HV-SLA-HOURS               PIC S9(9) COMP-3.
+
+      *------------------------*
+      *  SWITCHES              *
+      *------------------------*
+       01  WS-EOF                     PIC X(01) VALUE 'N'.
+           88  END-OF-BACKLOG                   VALUE 'Y'.
+
+      *------------------------*
+      *  REPORT CONTROL FIELDS *
+      *------------------------*
+       01  WS-PAGE-NUM                PIC 9(04) COMP VALUE 1.
+       01  WS-LINE-COUNT              PIC 9(03) COMP VALUE 0.
+       01  WS-MAX-LINES-PER-PAGE      PIC 9(03) VALUE 55.
+       01  WS-BACKLOG-COUNT           PIC 9(07) COMP VALUE 0.
+
+       01  WS-CURRENT-DATE.
+           05  WS-CURR-YYYY           PIC 9(4).
+           05  WS-CURR-MM             PIC 9(2).
+           05  WS-CURR-DD             PIC 9(2).
+
+       01  WS-REPORT-HEADER-1.
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  FILLER                 PIC X(10) VALUE 'RPT-UWB01'.
+           05  FILLER                 PIC X(15) VALUE SPACES.
+           05  FILLER                 PIC X(45)
+                   VALUE 'UNDERWRITING BACKLOG RECONCILIATION REPORT'.
+           05  FILLER                 PIC X(15) VALUE SPACES.
+           05  FILLER                 PIC X(5)  VALUE 'PAGE '.
+           05  H1-PAGE-NUM            PIC ZZZ9.
+           05  FILLER                 PIC X(37) VALUE SPACES.
+
+       01  WS-REPORT-HEADER-2.
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  FILLER                 PIC X(10) VALUE 'RUN DATE: '.
+           05  H2-RUN-YYYY            PIC 9999.
+           05  FILLER                 PIC X(01) VALUE '-'.
+           05  H2-RUN-MM              PIC 99.
+           05  FILLER                 PIC X(01) VALUE '-'.
+           05  H2-RUN-DD              PIC 99.
+           05  FILLER                 PIC X(09) VALUE SPACES.
+           05  FILLER                 PIC X(15) VALUE 'SLA WINDOW HRS:'.
+           05  H2-SLA-HOURS           PIC ZZ9.
+           05  FILLER                 PIC X(84) VALUE SPACES.
+
+       01  WS-REPORT-HEADER-3.
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  FILLER                 PIC X(131) VALUE SPACES.
+
+       01  WS-REPORT-HEADER-4.
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  FILLER                 PIC X(18) VALUE 'QUOTE ID'.
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  FILLER                 PIC X(40) VALUE 'CORRELATION ID'.
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  FILLER                 PIC X(10) VALUE 'PRODUCT'.
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  FILLER                 PIC X(02) VALUE 'ST'.
+           05  FILLER                 PIC X(03) VALUE SPACES.
+           05  FILLER                 PIC X(26) VALUE 'CREATED TS'.
+           05  FILLER                 PIC X(03) VALUE SPACES.
+           05  FILLER                 PIC X(07) VALUE 'AGE-HRS'.
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  FILLER                 PIC X(13) VALUE 'CUST NAME'.
+           05  FILLER                 PIC X(02) VALUE SPACES.
+
+       01  WS-REPORT-DETAIL-LINE.
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  D-QUOTE-ID             PIC X(18).
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  D-CORRELATION-ID       PIC X(40).
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  D-PRODUCT              PIC X(10).
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  D-STATE                PIC X(02).
+           05  FILLER                 PIC X(03) VALUE SPACES.
+           05  D-CREATED-TS           PIC X(26).
+           05  FILLER                 PIC X(03) VALUE SPACES.
+           05  D-AGE-HOURS            PIC ZZZZ9.
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  D-CUST-NAME            PIC X(15).
+           05  FILLER                 PIC X(02) VALUE SPACES.
+
+       01  WS-REPORT-TRAILER-LINE.
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  FILLER             PIC X(28)
+                                 VALUE 'QUOTES IN BREACHED BACKLOG: '.
+           05  T-BACKLOG-COUNT        PIC Z,ZZZ,ZZ9.
+           05  FILLER                 PIC X(92) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+      *------------------------*
+      *  0000-MAINLINE         *
+      *------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-OPEN-BACKLOG-CURSOR
+           PERFORM 2100-FETCH-BACKLOG-ROW
+           PERFORM 2200-PROCESS-ONE-ROW
+               UNTIL END-OF-BACKLOG
+           PERFORM 8000-FINALIZE
+           STOP RUN.
+
+      *------------------------*
+      *  1000-INITIALIZE       *
+      *------------------------*
+       1000-INITIALIZE.
+           MOVE UW-SLA-HOURS TO HV-SLA-HOURS
+           OPEN OUTPUT UW-BACKLOG-REPORT
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           PERFORM 1500-WRITE-REPORT-HEADERS
+           .
+
+      *------------------------*
+      *  1500-WRITE HEADERS    *
+      *------------------------*
+       1500-WRITE-REPORT-HEADERS.
+           MOVE WS-PAGE-NUM    TO H1-PAGE-NUM
+           MOVE WS-CURR-YYYY   TO H2-RUN-YYYY
+           MOVE WS-CURR-MM     TO H2-RUN-MM
+           MOVE WS-CURR-DD     TO H2-RUN-DD
+           MOVE UW-SLA-HOURS   TO H2-SLA-HOURS
+           WRITE RPT-RECORD FROM WS-REPORT-HEADER-1
+               AFTER ADVANCING PAGE
+           WRITE RPT-RECORD FROM WS-REPORT-HEADER-2
+               AFTER ADVANCING 1 LINE
+           WRITE RPT-RECORD FROM WS-REPORT-HEADER-3
+               AFTER ADVANCING 1 LINE
+           WRITE RPT-RECORD FROM WS-REPORT-HEADER-4
+               AFTER ADVANCING 1 LINE
+           MOVE 4 TO WS-LINE-COUNT
+           .
+
+      *------------------------*
+      *  2000-OPEN CURSOR (DB2)*
+      *  Any PENDING_UNDERWRITING quote older than the SLA window     *
+      *  with no matching POLICIES row is backlog.                    *
+      *------------------------*
+       2000-OPEN-BACKLOG-CURSOR.
+           EXEC SQL
+             DECLARE UWBACKLOG-CSR CURSOR FOR
+               SELECT Q.QUOTE_ID, Q.CORRELATION_ID, Q.PRODUCT,
+                      Q.STATE, Q.CUST_NAME, Q.CREATED_TS,
+                      TIMESTAMPDIFF(8,
+                         CHAR(CURRENT TIMESTAMP - Q.CREATED_TS))
+                 FROM QUOTES Q
+                WHERE Q.STATUS = 'PENDING_UNDERWRITING'
+                  AND Q.CREATED_TS <
+                      (CURRENT TIMESTAMP - :HV-SLA-HOURS HOURS)
+                  AND NOT EXISTS
+                      (SELECT 1 FROM POLICIES P
+                        WHERE P.QUOTE_ID = Q.QUOTE_ID)
+                ORDER BY Q.CREATED_TS
+           END-EXEC
+
+           EXEC SQL
+             OPEN UWBACKLOG-CSR
+           END-EXEC
+           IF SQLCODE NOT = 0
+              DISPLAY '*** UWBACKLOG-CSR OPEN FAILED - SQLCODE: '
+                      SQLCODE
+              MOVE 16 TO RETURN-CODE
+              CLOSE UW-BACKLOG-REPORT
+              STOP RUN
+           END-IF
+           .
+
+      *------------------------*
+      *  2100-FETCH ONE ROW    *
+      *------------------------*
+       2100-FETCH-BACKLOG-ROW.
+           EXEC SQL
+             FETCH UWBACKLOG-CSR
+               INTO :HV-QUOTE-ID, :HV-CORRELATION-ID, :HV-PRODUCT,
+                    :HV-STATE, :HV-CUST-NAME, :HV-CREATED-TS,
+                    :HV-AGE-HOURS
+           END-EXEC
+           IF SQLCODE = 100
+              MOVE 'Y' TO WS-EOF
+           ELSE
+              IF SQLCODE NOT = 0
+                 DISPLAY '*** UWBACKLOG-CSR FETCH FAILED - SQLCODE: '
+                         SQLCODE
+                 MOVE 16 TO RETURN-CODE
+                 EXEC SQL
+                   CLOSE UWBACKLOG-CSR
+                 END-EXEC
+                 CLOSE UW-BACKLOG-REPORT
+                 STOP RUN
+              END-IF
+           END-IF
+           .
+
+      *------------------------*
+      *  2200-PROCESS ONE ROW  *
+      *------------------------*
+       2200-PROCESS-ONE-ROW.
+           PERFORM 2300-WRITE-DETAIL-LINE
+           ADD 1 TO WS-BACKLOG-COUNT
+           PERFORM 2100-FETCH-BACKLOG-ROW
+           .
+
+      *------------------------*
+      *  2300-WRITE DETAIL     *
+      *------------------------*
+       2300-WRITE-DETAIL-LINE.
+           IF WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE
+              ADD 1 TO WS-PAGE-NUM
+              PERFORM 1500-WRITE-REPORT-HEADERS
+           END-IF
+           MOVE HV-QUOTE-ID       TO D-QUOTE-ID
+           MOVE HV-CORRELATION-ID TO D-CORRELATION-ID
+           MOVE HV-PRODUCT        TO D-PRODUCT
+           MOVE HV-STATE          TO D-STATE
+           MOVE HV-CREATED-TS     TO D-CREATED-TS
+           MOVE HV-AGE-HOURS      TO D-AGE-HOURS
+           MOVE HV-CUST-NAME      TO D-CUST-NAME
+           WRITE RPT-RECORD FROM WS-REPORT-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+           ADD 1 TO WS-LINE-COUNT
+           .
+
+      *------------------------*
+      *  8000-FINALIZE         *
+      *------------------------*
+       8000-FINALIZE.
+           EXEC SQL
+             CLOSE UWBACKLOG-CSR
+           END-EXEC
+           MOVE WS-BACKLOG-COUNT TO T-BACKLOG-COUNT
+           WRITE RPT-RECORD FROM WS-REPORT-TRAILER-LINE
+               AFTER ADVANCING 2 LINES
+           CLOSE UW-BACKLOG-REPORT
+           .
+
+       END PROGRAM POLR001.
