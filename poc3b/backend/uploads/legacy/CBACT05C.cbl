@@ -1,62 +1,688 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CALC-INTEREST.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT TXN-FILE ASSIGN TO 'TXN.DAT'
-               ORGANIZATION IS SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  TXN-FILE.
-       01  TXN-RECORD.
-           05  CARD-NUMBER            PIC X(16).
-           05  TXN-DATE               PIC 9(8).
-           05  TXN-AMOUNT             PIC S9(9)V99 COMP-3.
-           05  BALANCE                PIC S9(9)V99 COMP-3.
-           05  PREV-PMT-FULL          PIC X.
-
-       WORKING-STORAGE SECTION.
-       77  WS-EOF                     PIC X VALUE 'N'.
-       77  WS-APR                     PIC S9(3)V99 COMP-3 VALUE 0.1999.
-       77  WS-DAILY-RATE              PIC S9(5)V7 COMP-3.
-       77  WS-INTEREST                PIC S9(9)V99 COMP-3.
-       77  WS-DAYS-SINCE-TXN          PIC 9(3).
-
-       01  WS-CURRENT-DATE.
-           05  WS-CURR-YYYY           PIC 9(4).
-           05  WS-CURR-MM             PIC 9(2).
-           05  WS-CURR-DD             PIC 9(2).
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           PERFORM INIT.
-           PERFORM UNTIL WS-EOF = 'Y'
-               READ TXN-FILE
-                   AT END
-                       MOVE 'Y' TO WS-EOF
-                   NOT AT END
-                       PERFORM CALCULATE-INTEREST
-               END-READ
-           END-PERFORM
-           STOP RUN.
-
-       INIT.
-           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
-           COMPUTE WS-DAILY-RATE = WS-APR / 365.
-
-       CALCULATE-INTEREST.
-           COMPUTE WS-DAYS-SINCE-TXN =
-               FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE)
-             - FUNCTION INTEGER-OF-DATE(TXN-DATE)
-
-           IF PREV-PMT-FULL = 'Y'
-               MOVE ZERO TO WS-INTEREST
-           ELSE
-               COMPUTE WS-INTEREST =
-                   BALANCE * WS-DAILY-RATE * WS-DAYS-SINCE-TXN
-           END-IF
-
-           DISPLAY 'CARD-NUM: ' CARD-NUMBER
-           DISPLAY 'INTEREST : ' WS-INTEREST.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CALC-INTEREST.
+000300 AUTHOR.        CARD-SERVICES-BATCH-TEAM.
+000400 INSTALLATION.  CARDDEMO-DATA-CENTER.
+000500 DATE-WRITTEN.  2024-01-15.
+000600 DATE-COMPILED.
+000700 SECURITY.      NONE.
+000800*REMARKS.
+000900*    CALCULATES DAILY INTEREST ACCRUAL FOR CREDIT CARD ACCOUNTS
+001000*    FROM THE DAILY TRANSACTION/BALANCE EXTRACT (TXN.DAT).
+001100*
+001200*    MODIFICATION HISTORY
+001300*    ------------------------------------------------------------
+001400*    DATE       INIT  DESCRIPTION
+001500*    ---------- ----  ------------------------------------------
+001600*    2024-01-15 RJM   ORIGINAL PROGRAM - INTEREST ACCRUAL BY CARD.
+001700*    2026-08-08 TJK   ADDED INTEREST-REPORT PRINT FILE WITH PAGE
+001800*                     HEADERS, DETAIL LINES AND A GRAND-TOTAL /
+001900*                     RECORD-COUNT TRAILER.
+001950*    2026-08-08 TJK   ADDED LATE-FEE ASSESSMENT FOR ACCOUNTS
+001960*                     WHERE PREV-PMT-FULL = 'N' (GREATER OF A
+001970*                     FLAT THRESHOLD OR A PERCENT OF BALANCE).
+001980*    2026-08-08 TJK   ADDED CHECKPOINT/RESTART SUPPORT SO A
+001985*                     RERUN CAN RESUME AFTER THE LAST CARD
+001990*                     CHECKPOINTED INSTEAD OF REPROCESSING TXN-
+001995*                     FILE FROM RECORD ONE.
+001997*    2026-08-08 TJK   RESTART KEY IS SUPPLIED ON THE OPTIONAL
+001998*                     RESTART.PARM FILE (ABSENT = NORMAL RUN).
+001999*    2026-08-08 TJK   REPLACED THE SINGLE HARDCODED WS-APR RATE
+001999*                     WITH A PER-CARD LOOKUP AGAINST THE NEW
+001999*                     RATE-FILE (CARDAPR.DAT) TABLE. WS-APR IS
+001999*                     NOW ONLY THE FALLBACK FOR UNLISTED CARDS.
+001999*    2026-08-08 TJK   ADDED INTEREST-POST-FILE (INTPOST.DAT) SO
+001999*                     EACH TRANSACTION'S INTEREST AND RESULTING
+001999*                     NEW BALANCE CAN BE PICKED UP FOR POSTING.
+001999*    2026-08-08 TJK   ADDED HEADER/TRAILER CONTROL-TOTAL
+001999*                     VALIDATION ON TXN-FILE. THE TRAILER IS THE
+001999*                     LAST RECORD ON THE FILE, SO A MISMATCH IS
+001999*                     ONLY DETECTABLE AFTER EVERY DETAIL RECORD
+001999*                     HAS ALREADY BEEN POSTED; THE ABEND STOPS
+001999*                     THE RUN FROM ENDING NORMALLY (RC=16) AND
+001999*                     FLAGS THE POSTED OUTPUT FOR THIS RUN AS
+001999*                     SUSPECT SO DOWNSTREAM CONSUMERS OF
+001999*                     INTEREST-POST-FILE DO NOT PICK IT UP.
+002000*    ------------------------------------------------------------
+002100*
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER.   IBM-Z15.
+002500 OBJECT-COMPUTER.   IBM-Z15.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT TXN-FILE ASSIGN TO 'TXN.DAT'
+002900         ORGANIZATION IS SEQUENTIAL.
+003000
+003100     SELECT INTEREST-REPORT ASSIGN TO 'RPTINT.PRT'
+003200         ORGANIZATION IS SEQUENTIAL.
+003210
+003220     SELECT CHECKPOINT-FILE ASSIGN TO 'CHKPOINT.DAT'
+003230         ORGANIZATION IS SEQUENTIAL.
+003240
+003250     SELECT RESTART-PARM-FILE ASSIGN TO 'RESTART.PARM'
+003260         ORGANIZATION IS SEQUENTIAL
+003270         FILE STATUS IS WS-RESTART-FILE-STATUS.
+003280
+003290     SELECT RATE-FILE ASSIGN TO 'CARDAPR.DAT'
+003295         ORGANIZATION IS SEQUENTIAL.
+003296
+003297     SELECT INTEREST-POST-FILE ASSIGN TO 'INTPOST.DAT'
+003298         ORGANIZATION IS SEQUENTIAL.
+003300
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600*----------------------------------------------------------------*
+003700*  TXN-FILE - DAILY TRANSACTION / BALANCE EXTRACT               *
+003800*----------------------------------------------------------------*
+003900 FD  TXN-FILE
+004000     RECORDING MODE IS F.
+004100 01  TXN-RECORD.
+004200     05  CARD-NUMBER            PIC X(16).
+004300     05  TXN-DATE               PIC 9(8).
+004400     05  TXN-AMOUNT             PIC S9(9)V99 COMP-3.
+004500     05  BALANCE                PIC S9(9)V99 COMP-3.
+004600     05  PREV-PMT-FULL          PIC X(01).
+
+004610*----------------------------------------------------------------*
+004620*  TXN-HEADER-RECORD - FIRST RECORD ON TXN-FILE. IDENTIFIES      *
+004630*  THE EXTRACT RUN THE FILE WAS BUILT FOR.                       *
+004640*----------------------------------------------------------------*
+004650 01  TXN-HEADER-RECORD REDEFINES TXN-RECORD.
+004660     05  HDR-ID                 PIC X(06).
+004670     05  HDR-RUN-DATE           PIC 9(08).
+004680     05  FILLER                 PIC X(23).
+
+004690*----------------------------------------------------------------*
+004700*  TXN-TRAILER-RECORD - LAST RECORD ON TXN-FILE. CARRIES         *
+004710*  CONTROL TOTALS SO THE RUN CAN VERIFY EVERY DETAIL RECORD WAS  *
+004720*  READ AND NONE WAS LOST OR DUPLICATED IN TRANSMISSION.         *
+004730*----------------------------------------------------------------*
+004740 01  TXN-TRAILER-RECORD REDEFINES TXN-RECORD.
+004750     05  TRL-ID                 PIC X(06).
+004760     05  TRL-RECORD-COUNT       PIC 9(07).
+004770     05  TRL-TOTAL-BALANCE      PIC S9(9)V99 COMP-3.
+004780     05  FILLER                 PIC X(18).
+004700
+004800*----------------------------------------------------------------*
+004900*  INTEREST-REPORT - PRINTED INTEREST POSTING REPORT            *
+005000*----------------------------------------------------------------*
+005100 FD  INTEREST-REPORT
+005200     RECORDING MODE IS F.
+005300 01  RPT-RECORD                 PIC X(132).
+005400
+005410*----------------------------------------------------------------*
+005420*  CHECKPOINT-FILE - LAST CARD/DATE SUCCESSFULLY PROCESSED,      *
+005430*  WRITTEN EVERY WS-CHECKPOINT-INTERVAL RECORDS SO A RERUN CAN   *
+005440*  RESTART WITHOUT REPROCESSING THE ENTIRE TXN-FILE.             *
+005450*----------------------------------------------------------------*
+005460 FD  CHECKPOINT-FILE
+005470     RECORDING MODE IS F.
+005480 01  CHECKPOINT-RECORD.
+005490     05  CKPT-CARD-NUMBER       PIC X(16).
+005495     05  CKPT-TXN-DATE          PIC 9(8).
+005498     05  CKPT-RECORD-COUNT      PIC 9(7).
+
+005502*----------------------------------------------------------------*
+005504*  RESTART-PARM-FILE - ONE-CARD RESTART KEY SUPPLIED BY THE      *
+005506*  RESUBMITTED JOB'S SYSIN. ABSENT ON A NORMAL FIRST RUN.        *
+005508*----------------------------------------------------------------*
+005510 FD  RESTART-PARM-FILE
+005512     RECORDING MODE IS F.
+005514 01  RESTART-PARM-RECORD.
+005516     05  RST-INDICATOR          PIC X(01).
+005518     05  RST-CARD-NUMBER        PIC X(16).
+005519     05  RST-TXN-DATE           PIC 9(8).
+
+005521*----------------------------------------------------------------*
+005522*  RATE-FILE - PER-CARD APR TABLE, LOADED INTO A WORKING-STORAGE *
+005523*  TABLE AT STARTUP AND SEARCHED BY CARD NUMBER. RATE-PRODUCT-   *
+005523*  CODE IS CARRIED FOR DOWNSTREAM READERS OF CARDAPR.DAT ONLY -- *
+005523*  THE LOOKUP IN THIS PROGRAM IS BY CARD NUMBER ALONE.           *
+005524*----------------------------------------------------------------*
+005525 FD  RATE-FILE
+005526     RECORDING MODE IS F.
+005527 01  RATE-FILE-RECORD.
+005528     05  RATE-CARD-NUMBER       PIC X(16).
+005529     05  RATE-PRODUCT-CODE      PIC X(04).
+005530     05  RATE-APR               PIC S9(3)V99 COMP-3.
+
+005531*----------------------------------------------------------------*
+005532*  INTEREST-POST-FILE - ONE OUTPUT RECORD PER TRANSACTION SO     *
+005533*  THE GENERAL LEDGER / POSTING SUBSYSTEM CAN PICK UP THE        *
+005534*  COMPUTED INTEREST WITHOUT SCRAPING THE PRINTED REPORT.        *
+005535*----------------------------------------------------------------*
+005536 FD  INTEREST-POST-FILE
+005537     RECORDING MODE IS F.
+005538 01  INTEREST-POST-RECORD.
+005539     05  IP-CARD-NUMBER         PIC X(16).
+005540     05  IP-TXN-DATE            PIC 9(8).
+005541     05  IP-INTEREST            PIC S9(9)V99 COMP-3.
+005542     05  IP-NEW-BALANCE         PIC S9(9)V99 COMP-3.
+
+005500 WORKING-STORAGE SECTION.
+005600*----------------------------------------------------------------*
+005700*  SWITCHES                                                      *
+005800*----------------------------------------------------------------*
+005900 77  WS-EOF                     PIC X(01)      VALUE 'N'.
+006000     88  END-OF-TXN-FILE                       VALUE 'Y'.
+006010 77  WS-IS-TRAILER-RECORD       PIC X(01)      VALUE 'N'.
+006020     88  TXN-IS-TRAILER-RECORD                 VALUE 'Y'.
+006030 77  WS-RESTART-REQUESTED       PIC X(01)      VALUE 'N'.
+006040     88  RESTART-WAS-REQUESTED                 VALUE 'Y'.
+006050 77  WS-RESTART-FOUND           PIC X(01)      VALUE 'N'.
+006060     88  RESTART-POINT-FOUND                   VALUE 'Y'.
+006070 77  WS-RESTART-FILE-STATUS     PIC X(02)      VALUE SPACES.
+006080     88  RESTART-FILE-OK                       VALUE '00'.
+006090     88  RESTART-FILE-NOT-FOUND                VALUE '35'.
+006095 77  WS-RESTART-FILE-OPEN-SW    PIC X(01)      VALUE 'N'.
+006096     88  RESTART-FILE-IS-OPEN                  VALUE 'Y'.
+006097 77  WS-RATE-FILE-OPEN-SW       PIC X(01)      VALUE 'N'.
+006098     88  RATE-FILE-IS-OPEN                     VALUE 'Y'.
+006100
+
+006110*----------------------------------------------------------------*
+006120*  HEADER/TRAILER CONTROL-TOTAL FIELDS                           *
+006130*----------------------------------------------------------------*
+006140 77  WS-DETAIL-RECORD-COUNT     PIC 9(07)      COMP   VALUE 0.
+006150 77  WS-DETAIL-TOTAL-BALANCE    PIC S9(9)V99   COMP-3 VALUE 0.
+006200*----------------------------------------------------------------*
+006300*  RATE / INTEREST WORK FIELDS                                   *
+006400*----------------------------------------------------------------*
+006500 77  WS-APR                     PIC S9(3)V99 COMP-3 VALUE 0.1999.
+006510*    WS-APR IS THE DEFAULT/FALLBACK RATE USED WHEN A CARD HAS NO
+006520*    ENTRY IN THE RATE-FILE TABLE BELOW.
+006600 77  WS-DAILY-RATE              PIC S9(5)V9(7) COMP-3.
+006700 77  WS-INTEREST                PIC S9(9)V99   COMP-3.
+006800 77  WS-DAYS-SINCE-TXN          PIC 9(03).
+006805 77  WS-CARD-APR                PIC S9(3)V99   COMP-3.
+006810
+006820*----------------------------------------------------------------*
+006830*  LATE-FEE WORK FIELDS                                          *
+006840*----------------------------------------------------------------*
+006850 77  WS-LATE-FEE-FLAT           PIC S9(5)V99   COMP-3
+006860                                               VALUE 35.00.
+006870 77  WS-LATE-FEE-PCT            PIC SV999      COMP-3
+006880                                               VALUE .050.
+006890 77  WS-LATE-FEE-PCT-AMT        PIC S9(9)V99   COMP-3.
+006900 77  WS-LATE-FEE                PIC S9(9)V99   COMP-3.
+006905 77  WS-NEW-BALANCE             PIC S9(9)V99   COMP-3.
+006910
+007000 01  WS-CURRENT-DATE.
+007100     05  WS-CURR-YYYY           PIC 9(4).
+007200     05  WS-CURR-MM             PIC 9(2).
+007300     05  WS-CURR-DD             PIC 9(2).
+007350 01  WS-CURRENT-DATE-N REDEFINES WS-CURRENT-DATE
+007360                                PIC 9(8).
+007400
+007500*----------------------------------------------------------------*
+007600*  REPORT CONTROL FIELDS                                         *
+007700*----------------------------------------------------------------*
+007800 77  WS-PAGE-NUM                PIC 9(04)      COMP   VALUE 1.
+007900 77  WS-LINE-COUNT              PIC 9(03)      COMP   VALUE 0.
+008000 77  WS-MAX-LINES-PER-PAGE      PIC 9(03)      VALUE 55.
+008100 77  WS-RECORD-COUNT            PIC 9(07)      COMP   VALUE 0.
+008200 77  WS-TOTAL-INTEREST          PIC S9(9)V99   COMP-3 VALUE 0.
+008210 77  WS-TOTAL-LATE-FEE          PIC S9(9)V99   COMP-3 VALUE 0.
+008300
+008310*----------------------------------------------------------------*
+008320*  CHECKPOINT / RESTART CONTROL FIELDS                           *
+008330*----------------------------------------------------------------*
+008340 77  WS-CHECKPOINT-INTERVAL     PIC 9(07)      COMP   VALUE 1000.
+008342 77  WS-CKPT-QUOTIENT           PIC 9(07)      COMP.
+008344 77  WS-CKPT-REMAINDER          PIC 9(07)      COMP.
+008350 01  WS-RESTART-KEY.
+008360     05  WS-RESTART-CARD-NUMBER PIC X(16).
+008370     05  WS-RESTART-TXN-DATE    PIC 9(8).
+
+008372*----------------------------------------------------------------*
+008374*  CARD-LEVEL APR RATE TABLE, LOADED FROM RATE-FILE AT STARTUP  *
+008376*----------------------------------------------------------------*
+008378 77  WS-RATE-EOF                PIC X(01)      VALUE 'N'.
+008380     88  END-OF-RATE-FILE                      VALUE 'Y'.
+008382 77  WS-RATE-FOUND              PIC X(01)      VALUE 'N'.
+008384     88  CARD-RATE-WAS-FOUND                   VALUE 'Y'.
+008385 77  WS-RATE-FOUND-IDX          PIC 9(05)      COMP   VALUE 0.
+008386 77  WS-RATE-TABLE-COUNT        PIC 9(05)      COMP   VALUE 0.
+008390 01  WS-RATE-TABLE.
+008392     05  WS-RATE-ENTRY          OCCURS 5000 TIMES
+008394                                INDEXED BY WS-RATE-IDX.
+008396         10  WS-RATE-CARD-NUMBER    PIC X(16).
+008398         10  WS-RATE-TABLE-APR      PIC S9(3)V99 COMP-3.
+
+008400 01  WS-REPORT-HEADER-1.
+008500     05  FILLER                 PIC X(01)      VALUE SPACE.
+008600     05  FILLER                 PIC X(10)      VALUE 'RPT-INT01'.
+008700     05  FILLER                 PIC X(20)      VALUE SPACES.
+008800     05  FILLER                 PIC X(40)
+008900             VALUE 'DAILY INTEREST ACCRUAL POSTING REPORT'.
+009000     05  FILLER                 PIC X(20)      VALUE SPACES.
+009100     05  FILLER                 PIC X(5)       VALUE 'PAGE '.
+009200     05  H1-PAGE-NUM            PIC ZZZ9.
+009300     05  FILLER                 PIC X(30)      VALUE SPACES.
+009400
+009500 01  WS-REPORT-HEADER-2.
+009600     05  FILLER                 PIC X(01)      VALUE SPACE.
+009700     05  FILLER                 PIC X(10)      VALUE 'RUN DATE: '.
+009800     05  H2-RUN-YYYY            PIC 9999.
+009900     05  FILLER                 PIC X(01)      VALUE '-'.
+010000     05  H2-RUN-MM              PIC 99.
+010100     05  FILLER                 PIC X(01)      VALUE '-'.
+010200     05  H2-RUN-DD              PIC 99.
+010300     05  FILLER                 PIC X(107)     VALUE SPACES.
+010400
+010500 01  WS-REPORT-HEADER-3.
+010600     05  FILLER                 PIC X(01)      VALUE SPACE.
+010700     05  FILLER                 PIC X(131)     VALUE SPACES.
+010800
+010900 01  WS-REPORT-HEADER-4.
+011000     05  FILLER                 PIC X(01)      VALUE SPACE.
+011100     05  FILLER                 PIC X(16)  VALUE 'CARD NUMBER'.
+011200     05  FILLER                 PIC X(04)      VALUE SPACES.
+011300     05  FILLER                 PIC X(15)      VALUE 'BALANCE'.
+011400     05  FILLER                 PIC X(05)      VALUE SPACES.
+011500     05  FILLER                 PIC X(04)      VALUE 'DAYS'.
+011600     05  FILLER                 PIC X(05)      VALUE SPACES.
+011700     05  FILLER                 PIC X(15)      VALUE 'INTEREST'.
+011750     05  FILLER                 PIC X(15)      VALUE 'LATE FEE'.
+011800     05  FILLER                 PIC X(52)      VALUE SPACES.
+011900
+012000 01  WS-REPORT-DETAIL-LINE.
+012100     05  FILLER                 PIC X(01)      VALUE SPACE.
+012200     05  D-CARD-NUMBER          PIC X(16).
+012300     05  FILLER                 PIC X(04)      VALUE SPACES.
+012400     05  D-BALANCE              PIC Z,ZZZ,ZZ9.99-.
+012500     05  FILLER                 PIC X(04)      VALUE SPACES.
+012600     05  D-DAYS-SINCE-TXN       PIC ZZ9.
+012700     05  FILLER                 PIC X(05)      VALUE SPACES.
+012800     05  D-INTEREST             PIC Z,ZZZ,ZZ9.99-.
+012850     05  FILLER                 PIC X(04)      VALUE SPACES.
+012870     05  D-LATE-FEE             PIC Z,ZZZ,ZZ9.99-.
+012900     05  FILLER                 PIC X(52)      VALUE SPACES.
+013000
+013100 01  WS-REPORT-TRAILER-LINE.
+013200     05  FILLER                 PIC X(01)      VALUE SPACE.
+013300     05  FILLER             PIC X(20) VALUE 'RECORDS PROCESSED: '.
+013400     05  T-RECORD-COUNT         PIC ZZZ,ZZ9.
+013500     05  FILLER                 PIC X(10)      VALUE SPACES.
+013600     05  FILLER             PIC X(15) VALUE 'TOTAL INTEREST:'.
+013700     05  T-TOTAL-INTEREST       PIC Z,ZZZ,ZZ9.99-.
+013750     05  FILLER                 PIC X(05)      VALUE SPACES.
+013760     05  FILLER             PIC X(15) VALUE 'TOTAL FEES:'.
+013770     05  T-TOTAL-LATE-FEE       PIC Z,ZZZ,ZZ9.99-.
+013800     05  FILLER                 PIC X(24)      VALUE SPACES.
+013900
+014000 PROCEDURE DIVISION.
+014100*----------------------------------------------------------------*
+014200*  0000-MAINLINE                                                 *
+014300*----------------------------------------------------------------*
+014400 0000-MAINLINE.
+014500     PERFORM 1000-INITIALIZE
+014550     IF NOT END-OF-TXN-FILE
+014560         PERFORM 2100-READ-TXN-RECORD
+014570     END-IF
+014700     PERFORM 2200-PROCESS-ONE-TRANSACTION
+014800         UNTIL END-OF-TXN-FILE
+014900     PERFORM 8000-FINALIZE
+015000     STOP RUN.
+015100
+015200*----------------------------------------------------------------*
+015300*  1000-INITIALIZE                                              *
+015400*----------------------------------------------------------------*
+015500 1000-INITIALIZE.
+015600     PERFORM 1100-OPEN-FILES
+015620     PERFORM 1150-VALIDATE-HEADER-RECORD
+015650     PERFORM 1200-LOAD-RATE-TABLE
+015700     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+015800     COMPUTE WS-DAILY-RATE = WS-APR / 365
+015850     PERFORM 1300-GET-RESTART-PARM
+015860     IF RESTART-WAS-REQUESTED
+015870         PERFORM 1400-SKIP-TO-RESTART-POINT
+015871         IF NOT RESTART-POINT-FOUND
+015872             DISPLAY '*** RESTART KEY NOT FOUND ON TXN-FILE  ***'
+015873             DISPLAY '*** CARD: ' WS-RESTART-CARD-NUMBER
+015874             DISPLAY '*** DATE: ' WS-RESTART-TXN-DATE
+015875             MOVE 16 TO RETURN-CODE
+015876             PERFORM 8200-CLOSE-FILES
+015877             STOP RUN
+015878         END-IF
+015880     END-IF
+015900     PERFORM 1500-WRITE-REPORT-HEADERS.
+016000
+016100 1100-OPEN-FILES.
+016200     OPEN INPUT  TXN-FILE
+016300     OPEN OUTPUT INTEREST-REPORT
+016310     OPEN OUTPUT CHECKPOINT-FILE
+016315     OPEN OUTPUT INTEREST-POST-FILE
+016320     OPEN INPUT  RESTART-PARM-FILE
+016321     IF RESTART-FILE-OK
+016321         MOVE 'Y' TO WS-RESTART-FILE-OPEN-SW
+016321     END-IF.
+
+016321*----------------------------------------------------------------*
+016322*  1150-VALIDATE-HEADER-RECORD - THE FIRST RECORD ON TXN-FILE    *
+016323*  MUST BE THE RUN HEADER. ABEND IF IT IS MISSING OR MALFORMED   *
+016324*  SO A BAD EXTRACT IS CAUGHT BEFORE ANY INTEREST IS POSTED.     *
+016325*----------------------------------------------------------------*
+016326 1150-VALIDATE-HEADER-RECORD.
+016327     READ TXN-FILE
+016328         AT END
+016329             DISPLAY '*** TXN-FILE IS EMPTY - HEADER EXPECTED ***'
+016330             MOVE 16 TO RETURN-CODE
+016331             PERFORM 8200-CLOSE-FILES
+016332             STOP RUN
+016333         NOT AT END
+016334             CONTINUE
+016335     END-READ
+016336     IF HDR-ID NOT = 'HDRREC'
+016337         DISPLAY '*** TXN-FILE HEADER RECORD INVALID ***'
+016338         DISPLAY 'RECORD READ: ' TXN-RECORD
+016339         MOVE 16 TO RETURN-CODE
+016340         PERFORM 8200-CLOSE-FILES
+016341         STOP RUN
+016342     END-IF.
+
+016330*----------------------------------------------------------------*
+016340*  1200-LOAD-RATE-TABLE - READS THE CARD APR TABLE INTO          *
+016350*  WORKING STORAGE ONCE AT STARTUP FOR FAST LOOKUP PER CARD.     *
+016360*  RATE-PRODUCT-CODE IS NOT STORED IN WS-RATE-TABLE -- IT IS NOT *
+016360*  USED BY THIS PROGRAM'S CARD-NUMBER-ONLY LOOKUP.               *
+016360*----------------------------------------------------------------*
+016370 1200-LOAD-RATE-TABLE.
+016380     OPEN INPUT RATE-FILE
+016385     MOVE 'Y' TO WS-RATE-FILE-OPEN-SW
+016390     PERFORM 1210-READ-RATE-RECORD
+016395     PERFORM 1220-STORE-RATE-ENTRY
+016397         UNTIL END-OF-RATE-FILE
+016398     CLOSE RATE-FILE
+016399     MOVE 'N' TO WS-RATE-FILE-OPEN-SW.
+
+016400 1210-READ-RATE-RECORD.
+016402     READ RATE-FILE
+016404         AT END
+016406             MOVE 'Y' TO WS-RATE-EOF
+016408         NOT AT END
+016410             CONTINUE
+016412     END-READ.
+
+016414 1220-STORE-RATE-ENTRY.
+016415     IF WS-RATE-TABLE-COUNT = 5000
+016415         DISPLAY '*** RATE-FILE HAS MORE THAN 5000 ENTRIES  ***'
+016415         DISPLAY '*** WS-RATE-TABLE IS FULL - ABENDING RUN  ***'
+016415         MOVE 16 TO RETURN-CODE
+016415         PERFORM 8200-CLOSE-FILES
+016415         STOP RUN
+016415     END-IF
+016416     ADD 1 TO WS-RATE-TABLE-COUNT
+016418     MOVE RATE-CARD-NUMBER TO
+016420         WS-RATE-CARD-NUMBER(WS-RATE-TABLE-COUNT)
+016422     MOVE RATE-APR TO WS-RATE-TABLE-APR(WS-RATE-TABLE-COUNT)
+016424     PERFORM 1210-READ-RATE-RECORD.
+016426
+016410*----------------------------------------------------------------*
+016420*  1300-GET-RESTART-PARM - OPTIONAL ONE-CARD RESTART KEY. THE    *
+016430*  FILE IS ABSENT ON A NORMAL FIRST RUN (STATUS 35).             *
+016440*----------------------------------------------------------------*
+016450 1300-GET-RESTART-PARM.
+016460     IF RESTART-FILE-OK
+016470         READ RESTART-PARM-FILE
+016480             AT END
+016490                 CONTINUE
+016500             NOT AT END
+016510                 IF RST-INDICATOR = 'Y'
+016520                     MOVE 'Y' TO WS-RESTART-REQUESTED
+016530                     MOVE RST-CARD-NUMBER TO
+016540                         WS-RESTART-CARD-NUMBER
+016550                     MOVE RST-TXN-DATE TO WS-RESTART-TXN-DATE
+016560                 END-IF
+016570         END-READ
+016580         CLOSE RESTART-PARM-FILE
+016585         MOVE 'N' TO WS-RESTART-FILE-OPEN-SW
+016590     END-IF.
+016600
+016610*----------------------------------------------------------------*
+016620*  1400-SKIP-TO-RESTART-POINT - DISCARDS RECORDS ALREADY POSTED  *
+016630*  BY THE PRIOR RUN, UP TO AND INCLUDING THE CHECKPOINTED KEY.   *
+016640*----------------------------------------------------------------*
+016650 1400-SKIP-TO-RESTART-POINT.
+016660     PERFORM 1410-READ-NEXT-TXN-SKIP
+016670         UNTIL END-OF-TXN-FILE OR RESTART-POINT-FOUND.
+016680
+016690 1410-READ-NEXT-TXN-SKIP.
+016700     PERFORM 2100-READ-TXN-RECORD
+016710     IF NOT END-OF-TXN-FILE
+016720         IF CARD-NUMBER = WS-RESTART-CARD-NUMBER
+016730             AND TXN-DATE = WS-RESTART-TXN-DATE
+016740             MOVE 'Y' TO WS-RESTART-FOUND
+016750         END-IF
+016760     END-IF.
+016770
+016500*----------------------------------------------------------------*
+016600*  1500-WRITE-REPORT-HEADERS - PAGE BREAK LOGIC                  *
+016700*----------------------------------------------------------------*
+016800 1500-WRITE-REPORT-HEADERS.
+016900     MOVE WS-PAGE-NUM           TO H1-PAGE-NUM
+017000     MOVE WS-CURR-YYYY          TO H2-RUN-YYYY
+017100     MOVE WS-CURR-MM            TO H2-RUN-MM
+017200     MOVE WS-CURR-DD            TO H2-RUN-DD
+017300     WRITE RPT-RECORD FROM WS-REPORT-HEADER-1
+017400         AFTER ADVANCING PAGE
+017500     WRITE RPT-RECORD FROM WS-REPORT-HEADER-2
+017600         AFTER ADVANCING 1 LINE
+017700     WRITE RPT-RECORD FROM WS-REPORT-HEADER-3
+017800         AFTER ADVANCING 1 LINE
+017900     WRITE RPT-RECORD FROM WS-REPORT-HEADER-4
+018000         AFTER ADVANCING 1 LINE
+018100     MOVE ZERO                  TO WS-LINE-COUNT
+018200     ADD 1                      TO WS-PAGE-NUM.
+018300
+018400*----------------------------------------------------------------*
+018500*  2100-READ-TXN-RECORD                                          *
+018600*----------------------------------------------------------------*
+018700 2100-READ-TXN-RECORD.
+018800     READ TXN-FILE
+018900         AT END
+019000             MOVE 'Y' TO WS-EOF
+019050             PERFORM 9750-CHECK-TRAILER-SEEN
+019100         NOT AT END
+019150             PERFORM 2150-CHECK-TRAILER-RECORD
+019300     END-READ.
+019400
+019410*----------------------------------------------------------------*
+019420*  2150-CHECK-TRAILER-RECORD - ACCUMULATES THE RUNNING CONTROL   *
+019430*  TOTALS FOR EVERY DETAIL RECORD READ, OR VALIDATES THEM WHEN   *
+019440*  THE TRAILER RECORD ITSELF IS REACHED.                         *
+019450*----------------------------------------------------------------*
+019460 2150-CHECK-TRAILER-RECORD.
+019470     IF TRL-ID = 'TRLREC'
+019475         MOVE 'Y' TO WS-IS-TRAILER-RECORD
+019480         PERFORM 9700-VALIDATE-TRAILER-RECORD
+019490         MOVE 'Y' TO WS-EOF
+019500     ELSE
+019510         ADD 1 TO WS-DETAIL-RECORD-COUNT
+019520         ADD BALANCE TO WS-DETAIL-TOTAL-BALANCE
+019530     END-IF.
+
+019535*----------------------------------------------------------------*
+019536*  9750-CHECK-TRAILER-SEEN - TXN-FILE HIT GENUINE END-OF-FILE    *
+019537*  WITHOUT EVER READING A TRLREC. THE EXTRACT IS TRUNCATED, SO   *
+019538*  THE RUN IS ABENDED BEFORE ANY FURTHER PROCESSING CONTINUES.   *
+019539*----------------------------------------------------------------*
+019540 9750-CHECK-TRAILER-SEEN.
+019541     IF NOT TXN-IS-TRAILER-RECORD
+019542         DISPLAY '*** TXN-FILE HAS NO TRAILER RECORD - FILE ***'
+019543         DISPLAY '*** APPEARS TRUNCATED - ABENDING RUN      ***'
+019544         MOVE 16 TO RETURN-CODE
+019545         PERFORM 8200-CLOSE-FILES
+019546         STOP RUN
+019547     END-IF.
+019500*----------------------------------------------------------------*
+019600*  2200-PROCESS-ONE-TRANSACTION                                  *
+019700*----------------------------------------------------------------*
+019800 2200-PROCESS-ONE-TRANSACTION.
+019900     PERFORM 2300-CALCULATE-INTEREST
+020000     PERFORM 2400-WRITE-REPORT-LINE
+020050     PERFORM 2500-WRITE-INTEREST-POST
+020100     ADD 1 TO WS-RECORD-COUNT
+020200     ADD WS-INTEREST TO WS-TOTAL-INTEREST
+020250     ADD WS-LATE-FEE TO WS-TOTAL-LATE-FEE
+020270     PERFORM 2600-WRITE-CHECKPOINT
+020300     PERFORM 2100-READ-TXN-RECORD.
+020400
+020500*----------------------------------------------------------------*
+020600*  2300-CALCULATE-INTEREST                                       *
+020700*----------------------------------------------------------------*
+020800 2300-CALCULATE-INTEREST.
+020900     COMPUTE WS-DAYS-SINCE-TXN =
+021000         FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE-N)
+021100       - FUNCTION INTEGER-OF-DATE(TXN-DATE)
+021200
+021210     PERFORM 2310-LOOKUP-CARD-APR
+021220     COMPUTE WS-DAILY-RATE = WS-CARD-APR / 365
+021300     IF PREV-PMT-FULL = 'Y'
+021400         MOVE ZERO TO WS-INTEREST
+021410         MOVE ZERO TO WS-LATE-FEE
+021500     ELSE
+021600         COMPUTE WS-INTEREST =
+021700             BALANCE * WS-DAILY-RATE * WS-DAYS-SINCE-TXN
+021710         PERFORM 2330-CALCULATE-LATE-FEE
+021800     END-IF
+021900
+021950     COMPUTE WS-NEW-BALANCE =
+021960         BALANCE + WS-INTEREST + WS-LATE-FEE
+022000     DISPLAY 'CARD-NUM: ' CARD-NUMBER
+022100     DISPLAY 'INTEREST : ' WS-INTEREST
+022110     DISPLAY 'LATE FEE : ' WS-LATE-FEE.
+
+022112*----------------------------------------------------------------*
+022113*  2310-LOOKUP-CARD-APR - SEARCHES THE RATE TABLE FOR THE        *
+022114*  CURRENT CARD. WHEN NO ENTRY EXISTS THE DEFAULT WS-APR RATE    *
+022115*  IS USED INSTEAD.                                              *
+022116*----------------------------------------------------------------*
+022117 2310-LOOKUP-CARD-APR.
+022118     MOVE 'N' TO WS-RATE-FOUND
+022119     PERFORM 2320-CHECK-RATE-ENTRY
+022120         VARYING WS-RATE-IDX FROM 1 BY 1
+022121         UNTIL WS-RATE-IDX > WS-RATE-TABLE-COUNT
+022122            OR CARD-RATE-WAS-FOUND
+022123     IF CARD-RATE-WAS-FOUND
+022124         MOVE WS-RATE-TABLE-APR(WS-RATE-FOUND-IDX) TO WS-CARD-APR
+022125     ELSE
+022126         MOVE WS-APR TO WS-CARD-APR
+022127     END-IF.
+
+022128 2320-CHECK-RATE-ENTRY.
+022129     IF WS-RATE-CARD-NUMBER(WS-RATE-IDX) = CARD-NUMBER
+022130         MOVE 'Y' TO WS-RATE-FOUND
+022130         SET WS-RATE-FOUND-IDX TO WS-RATE-IDX
+022131     END-IF.
+022132*----------------------------------------------------------------*
+022133*  2330-CALCULATE-LATE-FEE - CHARGED WHEN THE PRIOR CYCLE WAS    *
+022130*  NOT PAID IN FULL AND A BALANCE IS CARRYING FORWARD. THE FEE   *
+022135*  IS THE GREATER OF THE FLAT THRESHOLD OR A PERCENT OF BALANCE. *
+022140*----------------------------------------------------------------*
+022145 2330-CALCULATE-LATE-FEE.
+022150     IF BALANCE > ZERO
+022155         COMPUTE WS-LATE-FEE-PCT-AMT ROUNDED =
+022160             BALANCE * WS-LATE-FEE-PCT
+022165         IF WS-LATE-FEE-PCT-AMT > WS-LATE-FEE-FLAT
+022166             MOVE WS-LATE-FEE-PCT-AMT TO WS-LATE-FEE
+022167         ELSE
+022168             MOVE WS-LATE-FEE-FLAT TO WS-LATE-FEE
+022169         END-IF
+022170     ELSE
+022175         MOVE ZERO TO WS-LATE-FEE
+022180     END-IF.
+022200
+022300*----------------------------------------------------------------*
+022400*  2400-WRITE-REPORT-LINE - ONE DETAIL LINE PER CARD, WITH       *
+022500*  PAGE-BREAK CHECK                                              *
+022600*----------------------------------------------------------------*
+022700 2400-WRITE-REPORT-LINE.
+022800     IF WS-LINE-COUNT NOT < WS-MAX-LINES-PER-PAGE
+022900         PERFORM 1500-WRITE-REPORT-HEADERS
+023000     END-IF
+023100     MOVE CARD-NUMBER           TO D-CARD-NUMBER
+023200     MOVE BALANCE               TO D-BALANCE
+023300     MOVE WS-DAYS-SINCE-TXN     TO D-DAYS-SINCE-TXN
+023400     MOVE WS-INTEREST           TO D-INTEREST
+023450     MOVE WS-LATE-FEE           TO D-LATE-FEE
+023500     WRITE RPT-RECORD FROM WS-REPORT-DETAIL-LINE
+023600         AFTER ADVANCING 1 LINE
+023700     ADD 1 TO WS-LINE-COUNT.
+
+023710*----------------------------------------------------------------*
+023715*  2500-WRITE-INTEREST-POST - ONE POSTABLE RECORD PER TXN FOR    *
+023717*  DOWNSTREAM GENERAL-LEDGER PICKUP.                             *
+023725*----------------------------------------------------------------*
+023730 2500-WRITE-INTEREST-POST.
+023735     MOVE CARD-NUMBER           TO IP-CARD-NUMBER
+023740     MOVE TXN-DATE              TO IP-TXN-DATE
+023745     MOVE WS-INTEREST           TO IP-INTEREST
+023747     MOVE WS-NEW-BALANCE        TO IP-NEW-BALANCE
+023748     WRITE INTEREST-POST-RECORD.
+
+023750*----------------------------------------------------------------*
+023760*  2600-WRITE-CHECKPOINT - EVERY WS-CHECKPOINT-INTERVAL RECORDS, *
+023770*  SNAPSHOT THE LAST CARD/DATE POSTED SO A RESUBMITTED JOB CAN   *
+023780*  RESUME FROM HERE INSTEAD OF RECORD ONE.                      *
+023790*----------------------------------------------------------------*
+023792 2600-WRITE-CHECKPOINT.
+023794     DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+023796         GIVING WS-CKPT-QUOTIENT REMAINDER WS-CKPT-REMAINDER
+023798     IF WS-CKPT-REMAINDER = ZERO
+023799         MOVE CARD-NUMBER           TO CKPT-CARD-NUMBER
+023800         MOVE TXN-DATE              TO CKPT-TXN-DATE
+023801         MOVE WS-RECORD-COUNT       TO CKPT-RECORD-COUNT
+023802         WRITE CHECKPOINT-RECORD
+023803     END-IF.
+
+023900*----------------------------------------------------------------*
+024000*  8000-FINALIZE                                                 *
+024100*----------------------------------------------------------------*
+024200 8000-FINALIZE.
+024300     PERFORM 8100-WRITE-REPORT-TRAILER
+024400     PERFORM 8200-CLOSE-FILES.
+024500
+024600 8100-WRITE-REPORT-TRAILER.
+024700     MOVE WS-RECORD-COUNT       TO T-RECORD-COUNT
+024800     MOVE WS-TOTAL-INTEREST     TO T-TOTAL-INTEREST
+024850     MOVE WS-TOTAL-LATE-FEE     TO T-TOTAL-LATE-FEE
+024900     WRITE RPT-RECORD FROM WS-REPORT-TRAILER-LINE
+025000         AFTER ADVANCING 2 LINES.
+025100
+025200 8200-CLOSE-FILES.
+025300     CLOSE TXN-FILE
+025350     CLOSE CHECKPOINT-FILE
+025380     CLOSE INTEREST-POST-FILE
+025390     IF RESTART-FILE-IS-OPEN
+025395         CLOSE RESTART-PARM-FILE
+025398     END-IF
+025399     IF RATE-FILE-IS-OPEN
+025399         CLOSE RATE-FILE
+025399     END-IF
+025400     CLOSE INTEREST-REPORT.
+
+025410*----------------------------------------------------------------*
+025420*  9700-VALIDATE-TRAILER-RECORD - THE TRAILER'S RECORD COUNT AND *
+025430*  TOTAL BALANCE MUST AGREE WITH WHAT WAS ACTUALLY READ FROM THE *
+025440*  FILE. A MISMATCH MEANS THE EXTRACT WAS TRUNCATED OR CORRUPTED *
+025450*  IN TRANSMISSION, SO THE RUN IS ABENDED BEFORE ANY FURTHER     *
+025460*  INTEREST OR LATE FEES ARE POSTED. BECAUSE THE TRAILER IS THE  *
+025462*  LAST RECORD ON THE FILE, EVERY DETAIL RECORD HAS ALREADY BEEN *
+025464*  POSTED BY THE TIME A MISMATCH IS DETECTED - THE ABEND (RC=16) *
+025466*  FLAGS THIS RUN'S OUTPUT AS SUSPECT. IT IS NOT A ROLLBACK.     *
+025470*----------------------------------------------------------------*
+025480 9700-VALIDATE-TRAILER-RECORD.
+025490     IF TRL-RECORD-COUNT NOT = WS-DETAIL-RECORD-COUNT
+025500         OR TRL-TOTAL-BALANCE NOT = WS-DETAIL-TOTAL-BALANCE
+025510         DISPLAY '*** TXN-FILE CONTROL TOTAL MISMATCH ***'
+025520         DISPLAY 'EXPECTED RECORD COUNT : ' TRL-RECORD-COUNT
+025530         DISPLAY 'ACTUAL   RECORD COUNT : '
+025540             WS-DETAIL-RECORD-COUNT
+025550         DISPLAY 'EXPECTED TOTAL BALANCE : ' TRL-TOTAL-BALANCE
+025560         DISPLAY 'ACTUAL   TOTAL BALANCE : '
+025570             WS-DETAIL-TOTAL-BALANCE
+025580         MOVE 16 TO RETURN-CODE
+025590         PERFORM 8200-CLOSE-FILES
+025600         STOP RUN
+025610     END-IF.
